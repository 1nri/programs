@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: Henri Juvonen
+      * Purpose: End-of-day ticket summary report. Reads the audit
+      *          log written by FIRST-PROGRAM-OF-HENRI-IN-COBOL and
+      *          reports how many customers were greeted today, the
+      *          low/high ticket numbers issued, and any gaps in the
+      *          sequence.
+      * Tectonics: cobc -I ../copybooks summary.COB
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SECOND-PROGRAM-OF-HENRI-COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-AUDIT-LOG VALUE "Y".
+       01 WS-TICKET-NUM PIC 9(06).
+       01 WS-CUSTOMER-COUNT PIC 9(06) VALUE 0.
+       01 WS-LOW-TICKET PIC 9(06) VALUE 999999.
+       01 WS-HIGH-TICKET PIC 9(06) VALUE 0.
+       01 WS-CHECK-TICKET PIC 9(06).
+       01 WS-GAP-COUNT PIC 9(06) VALUE 0.
+       01 WS-FOUND-SWITCH PIC X(1).
+           88 TICKET-FOUND VALUE "Y".
+       01 WS-TABLE-INDEX PIC 9(04).
+       01 WS-SEEN-TICKETS.
+           05 WS-SEEN-ENTRY PIC 9(06) OCCURS 9999 TIMES
+               INDEXED BY WS-SEEN-IDX.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT AUDIT-LOG
+            PERFORM UNTIL END-OF-AUDIT-LOG
+                READ AUDIT-LOG
+                    AT END
+                        MOVE "Y" TO WS-EOF-SWITCH
+                    NOT AT END
+                        PERFORM PROCESS-AUDIT-RECORD
+                END-READ
+            END-PERFORM
+            CLOSE AUDIT-LOG
+            PERFORM COUNT-SEQUENCE-GAPS
+            PERFORM PRINT-SHIFT-REPORT
+            STOP RUN.
+
+       PROCESS-AUDIT-RECORD.
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(AL-TICKET))
+                TO WS-TICKET-NUM
+            MOVE WS-TICKET-NUM TO WS-CHECK-TICKET
+            PERFORM SEARCH-SEEN-TICKETS
+            IF NOT TICKET-FOUND
+                ADD 1 TO WS-CUSTOMER-COUNT
+                IF WS-TICKET-NUM < WS-LOW-TICKET
+                    MOVE WS-TICKET-NUM TO WS-LOW-TICKET
+                END-IF
+                IF WS-TICKET-NUM > WS-HIGH-TICKET
+                    MOVE WS-TICKET-NUM TO WS-HIGH-TICKET
+                END-IF
+                IF WS-CUSTOMER-COUNT <= 9999
+                    MOVE WS-TICKET-NUM TO
+                        WS-SEEN-ENTRY (WS-CUSTOMER-COUNT)
+                END-IF
+            END-IF.
+
+       COUNT-SEQUENCE-GAPS.
+            MOVE 0 TO WS-GAP-COUNT
+            IF WS-CUSTOMER-COUNT > 0
+                PERFORM VARYING WS-CHECK-TICKET
+                        FROM WS-LOW-TICKET BY 1
+                        UNTIL WS-CHECK-TICKET > WS-HIGH-TICKET
+                    PERFORM SEARCH-SEEN-TICKETS
+                    IF NOT TICKET-FOUND
+                        ADD 1 TO WS-GAP-COUNT
+                        DISPLAY "GAP AT TICKET " WS-CHECK-TICKET
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+       SEARCH-SEEN-TICKETS.
+            MOVE "N" TO WS-FOUND-SWITCH
+            SET WS-SEEN-IDX TO 1
+            PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                    UNTIL WS-TABLE-INDEX > WS-CUSTOMER-COUNT
+                    OR WS-TABLE-INDEX > 9999
+                IF WS-SEEN-ENTRY (WS-TABLE-INDEX) = WS-CHECK-TICKET
+                    MOVE "Y" TO WS-FOUND-SWITCH
+                END-IF
+            END-PERFORM.
+
+       PRINT-SHIFT-REPORT.
+            DISPLAY "==== SHIFT-END TICKET SUMMARY ===="
+            DISPLAY "TOTAL CUSTOMERS: " WS-CUSTOMER-COUNT
+            IF WS-CUSTOMER-COUNT > 0
+                DISPLAY "LOW TICKET:      " WS-LOW-TICKET
+                DISPLAY "HIGH TICKET:     " WS-HIGH-TICKET
+                DISPLAY "SEQUENCE GAPS:   " WS-GAP-COUNT
+            ELSE
+                DISPLAY "NO CUSTOMERS WERE LOGGED TODAY"
+            END-IF
+            DISPLAY "===================================".
+       END PROGRAM SECOND-PROGRAM-OF-HENRI-COBOL.
