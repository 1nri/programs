@@ -2,25 +2,368 @@
       * Author: Henri Juvonen
       * Date: 13.8.2019
       * Purpose: Testing and Learning Cobol
-      * Tectonics: cobc
+      * Tectonics: cobc -I ../copybooks test.COB
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIRST-PROGRAM-OF-HENRI-IN-COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INTAKE ASSIGN TO "CUSTINTK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+           SELECT TICKET-COUNTER ASSIGN TO "TICKCTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXCEPTIONS-LIST ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT RESTART-CHECKPOINT ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT GREETING-CONFIG ASSIGN TO "GREETCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETING-STATUS.
+           SELECT TICKET-EXTRACT ASSIGN TO "TICKEXPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT RUN-DATE ASSIGN TO "RUNDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNDATE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-INTAKE.
+       01  CUSTOMER-INTAKE-RECORD.
+           05 CI-NAME PIC X(15).
+       FD  TICKET-COUNTER.
+       01  TICKET-COUNTER-RECORD.
+           05 TC-LAST-TICKET PIC 9(06).
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+       FD  EXCEPTIONS-LIST.
+       01  EXCEPTIONS-LIST-RECORD.
+           05 EL-NAME PIC X(15).
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-NAME PIC X(15).
+           05 CM-TICKET PIC X(6).
+       FD  RESTART-CHECKPOINT.
+       01  RESTART-CHECKPOINT-RECORD.
+           05 RS-RECORDS-PROCESSED PIC 9(06).
+           05 RS-TICKET-COUNTER PIC 9(06).
+       FD  GREETING-CONFIG.
+       01  GREETING-CONFIG-RECORD.
+           05 GC-PREFIX PIC X(20).
+           05 GC-SUFFIX PIC X(30).
+       FD  TICKET-EXTRACT.
+           COPY EXTRACTREC.
+       FD  RUN-DATE.
+       01  RUN-DATE-RECORD.
+           05 RD-LAST-RUN-DATE PIC 9(08).
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(15).
-       01 WS-TOTAL PIC 9(06).
+           COPY CUSTREC.
        01 I PIC 9(1).
-       01 WS-B PIC X(6).
+       01 J PIC 9(2).
+       01 WS-INTAKE-STATUS PIC X(2).
+       01 WS-COUNTER-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-EXCEPT-STATUS PIC X(2).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-RESTART-STATUS PIC X(2).
+       01 WS-GREETING-STATUS PIC X(2).
+       01 WS-EXTRACT-STATUS PIC X(2).
+       01 WS-RUNDATE-STATUS PIC X(2).
+       01 WS-CURRENT-DATE PIC 9(08).
+       01 WS-LAST-RUN-DATE PIC 9(08) VALUE 0.
+       01 WS-NEW-DAY-SWITCH PIC X(1).
+           88 NEW-DAY VALUE "Y".
+       01 WS-GREETING-PREFIX PIC X(20) VALUE "Hello ".
+       01 WS-GREETING-SUFFIX PIC X(30) VALUE ", COBOL salutes you".
+       01 WS-RECORDS-PROCESSED PIC 9(06) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(06) VALUE 0.
+       01 WS-SKIP-IDX PIC 9(06).
+       01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-INTAKE VALUE "Y".
+       01 WS-MASTER-EOF-SWITCH PIC X(1).
+           88 END-OF-MASTER VALUE "Y".
+       01 WS-NAME-VALID-SWITCH PIC X(1).
+           88 NAME-IS-VALID VALUE "Y".
+       01 WS-DUPLICATE-SWITCH PIC X(1).
+           88 DUPLICATE-CUSTOMER VALUE "Y".
+       01 WS-MASTER-COUNT PIC 9(04) VALUE 0.
+       01 WS-MASTER-IDX PIC 9(04).
+       01 WS-MASTER-TABLE.
+           05 WS-MASTER-ENTRY OCCURS 9999 TIMES.
+               10 WS-MASTER-ENTRY-NAME PIC X(15).
+               10 WS-MASTER-ENTRY-TICKET PIC X(6).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "PRESENT YOUR NAME:"
+            PERFORM DETERMINE-DAY-BOUNDARY
+            PERFORM READ-GREETING-CONFIG
+            PERFORM READ-STARTING-COUNTER
+            PERFORM LOAD-CUSTOMER-MASTER
+            PERFORM READ-RESTART-CHECKPOINT
+            OPEN INPUT CUSTOMER-INTAKE
+            IF WS-INTAKE-STATUS NOT = "00"
+                DISPLAY "CUSTOMER-INTAKE FILE NOT FOUND, STATUS "
+                    WS-INTAKE-STATUS
+                STOP RUN
+            END-IF
+            PERFORM WRITE-RUN-DATE
+            PERFORM OPEN-AUDIT-LOG
+            PERFORM OPEN-EXCEPTIONS-LIST
+            PERFORM OPEN-TICKET-EXTRACT
+            PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+            PERFORM UNTIL END-OF-INTAKE
+                READ CUSTOMER-INTAKE
+                    AT END
+                        MOVE "Y" TO WS-EOF-SWITCH
+                    NOT AT END
+                        ADD 1 TO WS-RECORDS-PROCESSED
+                        MOVE CI-NAME TO WS-NAME
+                        PERFORM VALIDATE-CUSTOMER-NAME
+                        IF NAME-IS-VALID
+                            PERFORM PROCESS-CUSTOMER
+                        ELSE
+                            PERFORM REJECT-CUSTOMER
+                        END-IF
+                        PERFORM CHECKPOINT-RUN
+                END-READ
+            END-PERFORM
+            CLOSE CUSTOMER-INTAKE
+            CLOSE AUDIT-LOG
+            CLOSE EXCEPTIONS-LIST
+            CLOSE TICKET-EXTRACT
+            PERFORM WRITE-ENDING-COUNTER
+            PERFORM WRITE-CUSTOMER-MASTER
+            PERFORM CLEAR-RESTART-CHECKPOINT
+            STOP RUN.
+
+       DETERMINE-DAY-BOUNDARY.
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            MOVE "N" TO WS-NEW-DAY-SWITCH
+            OPEN INPUT RUN-DATE
+            IF WS-RUNDATE-STATUS = "00"
+                READ RUN-DATE
+                    NOT AT END
+                        MOVE RD-LAST-RUN-DATE TO WS-LAST-RUN-DATE
+                END-READ
+                CLOSE RUN-DATE
+            END-IF
+            IF WS-LAST-RUN-DATE NOT = WS-CURRENT-DATE
+                MOVE "Y" TO WS-NEW-DAY-SWITCH
+            END-IF.
+
+       WRITE-RUN-DATE.
+            MOVE WS-CURRENT-DATE TO RD-LAST-RUN-DATE
+            OPEN OUTPUT RUN-DATE
+            WRITE RUN-DATE-RECORD
+            CLOSE RUN-DATE.
+
+       READ-GREETING-CONFIG.
+            OPEN INPUT GREETING-CONFIG
+            IF WS-GREETING-STATUS = "00"
+                READ GREETING-CONFIG
+                    NOT AT END
+                        MOVE GC-PREFIX TO WS-GREETING-PREFIX
+                        MOVE GC-SUFFIX TO WS-GREETING-SUFFIX
+                END-READ
+                CLOSE GREETING-CONFIG
+            END-IF.
+
+       READ-RESTART-CHECKPOINT.
+            MOVE 0 TO WS-SKIP-COUNT
+            IF NOT NEW-DAY
+                OPEN INPUT RESTART-CHECKPOINT
+                IF WS-RESTART-STATUS = "00"
+                    READ RESTART-CHECKPOINT
+                        NOT AT END
+                            MOVE RS-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                            IF RS-TICKET-COUNTER > WS-TOTAL
+                                MOVE RS-TICKET-COUNTER TO WS-TOTAL
+                            END-IF
+                    END-READ
+                    CLOSE RESTART-CHECKPOINT
+                END-IF
+            END-IF.
+
+       SKIP-ALREADY-PROCESSED-RECORDS.
+            PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                READ CUSTOMER-INTAKE
+                    AT END
+                        MOVE "Y" TO WS-EOF-SWITCH
+                        MOVE WS-SKIP-COUNT TO WS-SKIP-IDX
+                END-READ
+            END-PERFORM
+            MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED.
+
+       CHECKPOINT-RUN.
+            MOVE WS-RECORDS-PROCESSED TO RS-RECORDS-PROCESSED
+            MOVE WS-TOTAL TO RS-TICKET-COUNTER
+            OPEN OUTPUT RESTART-CHECKPOINT
+            WRITE RESTART-CHECKPOINT-RECORD
+            CLOSE RESTART-CHECKPOINT
+            PERFORM WRITE-CUSTOMER-MASTER.
+
+       CLEAR-RESTART-CHECKPOINT.
+            MOVE 0 TO RS-RECORDS-PROCESSED
+            MOVE 0 TO RS-TICKET-COUNTER
+            OPEN OUTPUT RESTART-CHECKPOINT
+            WRITE RESTART-CHECKPOINT-RECORD
+            CLOSE RESTART-CHECKPOINT.
+
+       LOAD-CUSTOMER-MASTER.
+            MOVE "N" TO WS-MASTER-EOF-SWITCH
+            IF NOT NEW-DAY
+                PERFORM LOAD-CUSTOMER-MASTER-RECORDS
+            END-IF.
+
+       LOAD-CUSTOMER-MASTER-RECORDS.
+            OPEN INPUT CUSTOMER-MASTER
+            IF WS-MASTER-STATUS = "00"
+                PERFORM UNTIL END-OF-MASTER
+                    READ CUSTOMER-MASTER
+                        AT END
+                            MOVE "Y" TO WS-MASTER-EOF-SWITCH
+                        NOT AT END
+                            ADD 1 TO WS-MASTER-COUNT
+                            MOVE CM-NAME TO WS-MASTER-ENTRY-NAME
+                                (WS-MASTER-COUNT)
+                            MOVE CM-TICKET TO WS-MASTER-ENTRY-TICKET
+                                (WS-MASTER-COUNT)
+                    END-READ
+                END-PERFORM
+                CLOSE CUSTOMER-MASTER
+            END-IF.
+
+       WRITE-CUSTOMER-MASTER.
+            OPEN OUTPUT CUSTOMER-MASTER
+            PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                    UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+                MOVE WS-MASTER-ENTRY-NAME (WS-MASTER-IDX) TO CM-NAME
+                MOVE WS-MASTER-ENTRY-TICKET (WS-MASTER-IDX) TO CM-TICKET
+                WRITE CUSTOMER-MASTER-RECORD
+            END-PERFORM
+            CLOSE CUSTOMER-MASTER.
+
+       LOOKUP-CUSTOMER-MASTER.
+            MOVE "N" TO WS-DUPLICATE-SWITCH
+            PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                    UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+                IF WS-MASTER-ENTRY-NAME (WS-MASTER-IDX) = WS-NAME
+                    MOVE "Y" TO WS-DUPLICATE-SWITCH
+                    MOVE WS-MASTER-ENTRY-TICKET (WS-MASTER-IDX) TO WS-B
+                END-IF
+            END-PERFORM.
+
+       ADD-CUSTOMER-TO-MASTER.
+            IF WS-MASTER-COUNT < 9999
+                ADD 1 TO WS-MASTER-COUNT
+                MOVE WS-NAME TO WS-MASTER-ENTRY-NAME (WS-MASTER-COUNT)
+                MOVE WS-B TO WS-MASTER-ENTRY-TICKET (WS-MASTER-COUNT)
+            END-IF.
+
+       OPEN-AUDIT-LOG.
+            IF NEW-DAY
+                OPEN OUTPUT AUDIT-LOG
+            ELSE
+                OPEN EXTEND AUDIT-LOG
+                IF WS-AUDIT-STATUS NOT = "00"
+                    OPEN OUTPUT AUDIT-LOG
+                END-IF
+            END-IF
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "AUDIT-LOG FILE OPEN FAILED, STATUS "
+                    WS-AUDIT-STATUS
+            END-IF.
+
+       OPEN-EXCEPTIONS-LIST.
+            IF NEW-DAY
+                OPEN OUTPUT EXCEPTIONS-LIST
+            ELSE
+                OPEN EXTEND EXCEPTIONS-LIST
+                IF WS-EXCEPT-STATUS NOT = "00"
+                    OPEN OUTPUT EXCEPTIONS-LIST
+                END-IF
+            END-IF
+            IF WS-EXCEPT-STATUS NOT = "00"
+                DISPLAY "EXCEPTIONS-LIST FILE OPEN FAILED, STATUS "
+                    WS-EXCEPT-STATUS
+            END-IF.
+
+       OPEN-TICKET-EXTRACT.
+            IF NEW-DAY
+                OPEN OUTPUT TICKET-EXTRACT
+            ELSE
+                OPEN EXTEND TICKET-EXTRACT
+                IF WS-EXTRACT-STATUS NOT = "00"
+                    OPEN OUTPUT TICKET-EXTRACT
+                END-IF
+            END-IF
+            IF WS-EXTRACT-STATUS NOT = "00"
+                DISPLAY "TICKET-EXTRACT FILE OPEN FAILED, STATUS "
+                    WS-EXTRACT-STATUS
+            END-IF.
+
+       VALIDATE-CUSTOMER-NAME.
+            MOVE "Y" TO WS-NAME-VALID-SWITCH
+            IF WS-NAME = SPACES
+                MOVE "N" TO WS-NAME-VALID-SWITCH
+            ELSE
+                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 15
+                    IF WS-NAME (J : 1) IS NUMERIC
+                        MOVE "N" TO WS-NAME-VALID-SWITCH
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+       REJECT-CUSTOMER.
+            MOVE WS-NAME TO EL-NAME
+            WRITE EXCEPTIONS-LIST-RECORD
+            DISPLAY "REJECTED INVALID CUSTOMER NAME: " WS-NAME.
+
+       READ-STARTING-COUNTER.
             MOVE 0 TO WS-TOTAL
-            ACCEPT WS-NAME
-            DISPLAY "Hello " WS-NAME ", COBOL salutes you"
-            COMPUTE WS-TOTAL = 1 + 1.
+            OPEN INPUT TICKET-COUNTER
+            IF WS-COUNTER-STATUS = "00"
+                READ TICKET-COUNTER
+                    NOT AT END
+                        MOVE TC-LAST-TICKET TO WS-TOTAL
+                END-READ
+                CLOSE TICKET-COUNTER
+            END-IF.
+
+       WRITE-ENDING-COUNTER.
+            MOVE WS-TOTAL TO TC-LAST-TICKET
+            OPEN OUTPUT TICKET-COUNTER
+            WRITE TICKET-COUNTER-RECORD
+            CLOSE TICKET-COUNTER.
 
+       PROCESS-CUSTOMER.
+            PERFORM LOOKUP-CUSTOMER-MASTER
+            IF DUPLICATE-CUSTOMER
+                DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) " " WS-NAME
+                    FUNCTION TRIM(WS-GREETING-SUFFIX)
+                DISPLAY "YOU ALREADY HAVE TICKET " WS-B
+            ELSE
+                ADD 1 TO WS-TOTAL
+                DISPLAY FUNCTION TRIM(WS-GREETING-PREFIX) " " WS-NAME
+                    FUNCTION TRIM(WS-GREETING-SUFFIX)
+                PERFORM COMPUTE-TICKET-NUMBER
+                DISPLAY "This program just computed the value " WS-B
+                PERFORM ADD-CUSTOMER-TO-MASTER
+                PERFORM WRITE-EXTRACT-RECORD
+            END-IF
+            PERFORM WRITE-AUDIT-RECORD.
+
+       COMPUTE-TICKET-NUMBER.
       *THIS PERFORM SECTION HAS BEEN COPIED AND MODIFIED FROM
       *http://ibmmainframes.com/viewtopic.php?t=35934&highlight=#ixzz5wVwsRvT3
             PERFORM VARYING I FROM 1 BY 1
@@ -33,6 +376,13 @@
             END-PERFORM.
       *THIS IS WHERE THE COPY-MODIFY PART ENDS
 
-            DISPLAY "This program just computed the value " WS-B
-            STOP RUN.
+       WRITE-AUDIT-RECORD.
+            MOVE WS-NAME TO AL-NAME
+            MOVE WS-B TO AL-TICKET
+            WRITE AUDIT-LOG-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+            MOVE WS-NAME TO TE-NAME
+            MOVE WS-B TO TE-TICKET
+            WRITE TICKET-EXTRACT-RECORD.
        END PROGRAM FIRST-PROGRAM-OF-HENRI-IN-COBOL.
