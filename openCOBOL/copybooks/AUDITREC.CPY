@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: Henri Juvonen
+      * Purpose: Shared audit-log record layout, COPYed by the
+      *          program that writes the log and the program(s)
+      *          that read it back for reporting.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AL-NAME   PIC X(15).
+           05 AL-TICKET PIC X(6).
