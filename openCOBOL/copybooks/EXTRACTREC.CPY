@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: Henri Juvonen
+      * Purpose: Fixed-width record layout for the end-of-run ticket
+      *          extract handed off to the downstream CRM/billing
+      *          system.
+      ******************************************************************
+       01 TICKET-EXTRACT-RECORD.
+           05 TE-NAME   PIC X(15).
+           05 TE-TICKET PIC X(6).
