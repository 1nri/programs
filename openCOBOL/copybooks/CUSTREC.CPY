@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Henri Juvonen
+      * Purpose: Shared customer greeting / ticket record layout,
+      *          COPYed into every program that greets a customer
+      *          and assigns a ticket.
+      ******************************************************************
+       01 CUSTOMER-GREETING-RECORD.
+           05 WS-NAME  PIC X(15).
+           05 WS-TOTAL PIC 9(06).
+           05 WS-B     PIC X(6).
